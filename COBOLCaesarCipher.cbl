@@ -5,42 +5,172 @@ PROGRAM-ID. IDEONE.
 AUTHOR. Robert Perrone.
 DATE-WRITTEN. March 22nd 2021
 *>ENVIRONMENT DIVISION.
-	
+
+*> Mod history:
+*>   2021-03-22  RP   Original brute-force-demo version.
+*>   2026-08-09  RP   Drive the cipher from a real INFILE instead of
+*>                    the 8 hardcoded testStr literals, so operators
+*>                    can hand the job a real work list.
+*>   2026-08-09  RP   Read the day's shift key from a CTLFILE control
+*>                    card instead of a literal, and pass it through
+*>                    to ENCRYPT/DECRYPT/SOLVE instead of letting them
+*>                    hardcode their own.
+*>   2026-08-09  RP   Write a durable RPTFILE report (header, one detail
+*>                    line per testStr, trailer record count) instead of
+*>                    relying on console DISPLAY output.
+*>   2026-08-09  RP   Checkpoint the last record successfully processed
+*>                    to RSTFILE so a rerun after an abend resumes from
+*>                    the next record instead of redoing the whole file.
+*>   2026-08-09  RP   Log every run to AUDFILE - who ran it, when, the
+*>                    shift used, and a pass/fail per record based on
+*>                    whether ENCRYPT/DECRYPT round-tripped cleanly.
+*>   2026-08-09  RP   Validate each input string before it reaches
+*>                    ENCRYPT/DECRYPT/SOLVE (too long, blank, or an
+*>                    unsupported character) and divert failures to
+*>                    an EXCFILE exception report instead of ciphering
+*>                    garbage.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT inFile ASSIGN TO "INFILE"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS inFileStatus.
+	SELECT ctlFile ASSIGN TO "CTLFILE"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS ctlFileStatus.
+	SELECT reportFile ASSIGN TO "RPTFILE"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS reportFileStatus.
+	SELECT rstFile ASSIGN TO "RSTFILE"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS rstFileStatus.
+	SELECT audFile ASSIGN TO "AUDFILE"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS audFileStatus.
+	SELECT excFile ASSIGN TO "EXCFILE"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS excFileStatus.
+
 DATA DIVISION.
+FILE SECTION.
+*> Widened past the 30-byte testStr field on purpose, so an overlength
+*> input line can actually be detected instead of being silently
+*> truncated on the way in.
+FD  inFile.
+01  inRec PIC X(100).
+
+*> Control card - one record.  Columns:
+*>    1- 5  shift amount used by ENCRYPT/DECRYPT,   SIGN LEADING SEPARATE
+*>    7-11  brute-force step used by SOLVE,          SIGN LEADING SEPARATE
+*>          (defaults to -1/-1 when CTLFILE is absent or the card is blank)
+FD  ctlFile.
+01  ctlLine PIC X(80).
+
+FD  reportFile.
+01  reportLine PIC X(132).
+
+*> Restart/checkpoint dataset - one record, the index of the last
+*> testStrTb entry this run completed plus the running report totals
+*> as of that entry.  Read at start-up to decide where to resume and
+*> to restore the totals a resumed run should keep adding to;
+*> rewritten after every successful iteration and reset to zero once
+*> the run finishes clean.
+FD  rstFile.
+01  rstLine.
+	02  rstIndex      PIC 9(4).
+	02  rstPassCount   PIC 9(3).
+	02  rstFailCount   PIC 9(3).
+	02  rstSkipCount   PIC 9(3).
+	02  rstExcCount    PIC 9(3).
+
+*> Audit log - who ran the job, when, what shift, and a pass/fail
+*> line per record (pass = ENCRYPT/DECRYPT round-tripped the record
+*> back to its original value).
+FD  audFile.
+01  audLine PIC X(132).
+
+*> Exception report - one line per input string that failed validation
+*> (too long, blank, or an unsupported character), with the reason.
+FD  excFile.
+01  excLine PIC X(132).
+
 WORKING-STORAGE SECTION.
-*> Original String Table
-01 testStrTable.*> PIC X(30).
-	02 testStr1 PIC X(30) VALUE "IBM".
-	02 testStr2 PIC X(30) VALUE "Hello World".
-	02 testStr3 PIC X(30) VALUE "This is a test".
-	02 testStr4 PIC X(30) VALUE "Hi my name is Robbie".
-	02 testStr5 PIC X(30) VALUE "WandaVision".
-	02 testStr6 PIC X(30) VALUE "Abed".
-	02 testStr7 PIC X(30) VALUE "The Mandalorian".
-	02 testStr8 PIC X(30) VALUE "Wow I learned COBOL I think".
-01 FILLER REDEFINES testStrTable.
-	02 testStrTb OCCURS 8 INDEXED BY I.
-		03 testStrTb OCCURS 1 TIMES.
-			04 testStr PIC X(30).
+01 inFileStatus PIC X(2) VALUE "00".
+01 inFileEof PIC X(1) VALUE "N".
+
+*> Set by loadInFile when INFILE still has unread records once the
+*> maxRecCount cap is hit, so the audit trailer can flag a truncated
+*> night's run instead of a short report being the only clue.
+01 inFileTruncated PIC X(1) VALUE "N".
+01 ctlFileStatus PIC X(2) VALUE "00".
+01 reportFileStatus PIC X(2) VALUE "00".
+01 rstFileStatus PIC X(2) VALUE "00".
+01 audFileStatus PIC X(2) VALUE "00".
+01 excFileStatus PIC X(2) VALUE "00".
+01 solveStepAmount PIC S9(4) VALUE -1.
+01 reportSeq PIC 9(4) VALUE 0.
+01 startIndex PIC 9(4) VALUE 1.
+01 lastCheckpoint PIC 9(4) VALUE 0.
+
+01 runDate PIC X(8) VALUE SPACES.
+01 runTime PIC X(6) VALUE SPACES.
+01 runUser PIC X(20) VALUE SPACES.
+01 auditResult PIC X(4) VALUE SPACES.
+01 passCount PIC 9(3) VALUE 0.
+01 failCount PIC 9(3) VALUE 0.
+01 skipCount PIC 9(3) VALUE 0.
+01 excCount PIC 9(3) VALUE 0.
+
+01 rawLine PIC X(100) VALUE SPACES.
+01 validFlag PIC X(1) VALUE "Y".
+01 excReason PIC X(40) VALUE SPACES.
+01 excChar PIC X(1).
+01 V PIC 9(3) VALUE 1.
+
+*> Original String Table - loaded from inFile at start-up, one entry
+*> per input record (see iForLoop/loadForLoop below).  Sized from the
+*> actual record count instead of a fixed 8, up to maxRecCount.
+01 maxRecCount PIC 9(3) VALUE 200.
+01 recCount PIC 9(3) VALUE 0.
+
+*> OCCURS ... DEPENDING ON must stay within the clause's declared
+*> 1-200 bounds, so an empty INFILE (recCount = 0) cannot drive the
+*> table sizes directly - tableSize mirrors recCount but floors at 1,
+*> while recCount itself stays the true count for loop control and
+*> trailer reporting.
+01 tableSize PIC 9(3) VALUE 1.
+01 testStrTable.
+	02 testStrTb OCCURS 1 TO 200 TIMES DEPENDING ON tableSize INDEXED BY I.
+		03 testStr PIC X(30) VALUE SPACES.
+
+*> Flags the matching testStrTb entry as longer than the 30 characters
+*> ENCRYPT/DECRYPT/SOLVE can carry - set by loadForLoop, while the full
+*> untruncated line is still available, and checked by validateRecord.
+01 badLenTable.
+	02 badLen OCCURS 1 TO 200 TIMES DEPENDING ON tableSize
+		PIC X(1) VALUE "N".
+
+*> Plain numeric copy of I's occurrence number - badLen's elements are
+*> a different size than testStrTb's, so it is not portable to reuse
+*> an index-name bound to one OCCURS clause to subscript another.
+01 recIdx PIC 9(3).
 
 *> Encrypted String Table
-01 eTestStrTable PIC X(30).
-	02 eTestStr1 PIC X(30) VALUE "".
-	02 eTestStr2 PIC X(30) VALUE "".
-	02 eTestStr3 PIC X(30) VALUE "".
-	02 eTestStr4 PIC X(30) VALUE "".
-	02 eTestStr5 PIC X(30) VALUE "".
-	02 eTestStr6 PIC X(30) VALUE "".
-	02 eTestStr7 PIC X(30) VALUE "".
-	02 eTestStr8 PIC X(30) VALUE "".
-01 FILLER REDEFINES eTestStrTable.
-	02 eTestStrTb OCCURS 8 TIMES INDEXED BY J.
-		03 eTestStrTb OCCURS 1 TIMES.
-			04 eTestStr PIC X(30).
+01 eTestStrTable.
+	02 eTestStrTb OCCURS 8 INDEXED BY J.
+		03 eTestStr PIC X(30) VALUE SPACES.
 
 01 shiftAmount PIC S9(4) VALUE -1.
 01 maxShiftAmount PIC 9(2) VALUE 26.
 
+*> Signed-numeric-edited copy of shiftAmount for STRINGing into
+*> RPTFILE/AUDFILE - shiftAmount itself carries its sign as an
+*> overpunch on the last digit (no SIGN clause), which STRING copies
+*> byte-for-byte and garbles whenever the shift is negative, the
+*> default whenever CTLFILE is absent or blank.
+01 shiftDisplay PIC S9(4) SIGN LEADING SEPARATE.
+
 01 tempStr PIC X(30) VALUE "".
 01 encryptedStr PIC X(30) VALUE "".
 01 decryptedStr PIC X(30) VALUE "".
@@ -54,38 +184,373 @@ PROCEDURE DIVISION.
 *>	your code goes here
 	DISPLAY "Caesar Cipher ".
 	DISPLAY "".
-	
+
 	SET I TO 1.
 	SET J TO 1.
 	begin.
-		PERFORM iForLoop VARYING I FROM 1 BY 1 UNTIL I>8.
+		PERFORM readCtlCard.
+		PERFORM loadInFile.
+		PERFORM readRestartFile.
+		PERFORM captureRunInfo.
+		PERFORM openReportFile.
+		PERFORM openAuditFile.
+		PERFORM openExceptionFile.
+		PERFORM iForLoop VARYING I FROM startIndex BY 1 UNTIL I > recCount.
+		PERFORM writeReportTrailer.
+		PERFORM writeAuditTrailer.
+		PERFORM writeExceptionTrailer.
+		PERFORM resetRestartFile.
 		STOP RUN.
 
+	readCtlCard.
+		OPEN INPUT ctlFile.
+		IF ctlFileStatus = "00" THEN
+			READ ctlFile
+				AT END
+					MOVE "10" TO ctlFileStatus.
+		IF ctlFileStatus = "00" THEN
+			IF ctlLine(1:5) NOT = SPACES THEN
+				COMPUTE shiftAmount = Function NUMVAL(ctlLine(1:5))
+			END-IF
+			IF ctlLine(7:5) NOT = SPACES THEN
+				COMPUTE solveStepAmount = Function NUMVAL(ctlLine(7:5))
+			END-IF
+		ELSE
+			DISPLAY "IDEONE: no CTLFILE control card found, using default shift"
+		END-IF.
+		CLOSE ctlFile.
+		DISPLAY "Shift Amount: " shiftAmount.
+
+	loadInFile.
+		OPEN INPUT inFile.
+		IF inFileStatus NOT = "00" THEN
+			DISPLAY "IDEONE: unable to open INFILE, status " inFileStatus
+			STOP RUN.
+		PERFORM loadForLoop UNTIL inFileEof = "Y" OR recCount = maxRecCount.
+		IF recCount = maxRecCount AND inFileEof NOT = "Y" THEN
+			DISPLAY "IDEONE: INFILE exceeds the " maxRecCount
+				"-record capacity, records past " maxRecCount " were not loaded"
+			MOVE "Y" TO inFileTruncated
+		END-IF.
+		CLOSE inFile.
+
+	loadForLoop.
+		ADD 1 TO recCount.
+		READ inFile INTO rawLine
+			AT END
+				SUBTRACT 1 FROM recCount
+				MOVE "Y" TO inFileEof.
+		IF inFileEof NOT = "Y" THEN
+			IF recCount > tableSize THEN
+				MOVE recCount TO tableSize
+			END-IF
+			MOVE rawLine(1:30) TO testStr(recCount)
+			IF Function LENGTH(Function TRIM(rawLine)) > 30 THEN
+				MOVE "Y" TO badLen(recCount)
+			END-IF
+		END-IF.
+
+	readRestartFile.
+		OPEN INPUT rstFile.
+		IF rstFileStatus = "00" THEN
+			PERFORM restartForLoop UNTIL rstFileStatus NOT = "00"
+			CLOSE rstFile
+		ELSE
+			DISPLAY "IDEONE: no RSTFILE checkpoint found, starting at record 1"
+			MOVE 0 TO lastCheckpoint
+		END-IF.
+		*> A checkpoint at or past today's record count cannot belong
+		*> to this run in progress - today's record count can differ
+		*> from a prior run's if the input file size changed, so a
+		*> stale checkpoint left over from a larger prior file can
+		*> only mean a new day's work list, not a partially-completed
+		*> one. Start that case over at record 1, with fresh totals,
+		*> rather than skipping the whole file.
+		IF lastCheckpoint >= recCount THEN
+			DISPLAY "IDEONE: RSTFILE checkpoint " lastCheckpoint
+				" is not valid for today's " recCount " record(s), starting at record 1"
+			MOVE 0 TO lastCheckpoint
+			MOVE 0 TO passCount
+			MOVE 0 TO failCount
+			MOVE 0 TO skipCount
+			MOVE 0 TO excCount
+		END-IF.
+		COMPUTE startIndex = lastCheckpoint + 1.
+		IF startIndex > 1 THEN
+			DISPLAY "IDEONE: resuming after checkpoint, starting at record " startIndex
+		END-IF.
+		OPEN OUTPUT rstFile.
+
+	restartForLoop.
+		READ rstFile
+			AT END
+				MOVE "10" TO rstFileStatus.
+		IF rstFileStatus = "00" THEN
+			MOVE rstIndex TO lastCheckpoint
+			MOVE rstPassCount TO passCount
+			MOVE rstFailCount TO failCount
+			MOVE rstSkipCount TO skipCount
+			MOVE rstExcCount TO excCount
+		END-IF.
+
+	*> On a fresh run this opens RPTFILE/AUDFILE/EXCFILE OUTPUT and
+	*> writes a header; on a restart (startIndex > 1) it opens them
+	*> EXTEND instead, so the prior partial run's rows stay in the
+	*> file and the day's report/audit/exception log ends up complete
+	*> rather than only covering the records processed since restart.
+	openReportFile.
+		IF startIndex > 1 THEN
+			OPEN EXTEND reportFile
+		ELSE
+			OPEN OUTPUT reportFile
+			PERFORM writeReportHeader
+		END-IF.
+
+	writeReportHeader.
+		MOVE shiftAmount TO shiftDisplay.
+		MOVE SPACES TO reportLine.
+		STRING "CAESAR CIPHER REPORT    SHIFT: " DELIMITED BY SIZE
+				shiftDisplay DELIMITED BY SIZE
+			INTO reportLine.
+		WRITE reportLine.
+		MOVE SPACES TO reportLine.
+		STRING "SEQ  ORIGINAL                        ENCRYPTED                       DECRYPTED                       SOLVED" DELIMITED BY SIZE
+			INTO reportLine.
+		WRITE reportLine.
+
+	*> "Who ran it" comes from the USER environment variable, which
+	*> is only populated under jcl/IDEONEJ.jcl if that job stream's
+	*> STDENV DD supplies it (see the comment there) - falls back to
+	*> UNKNOWN rather than failing when it isn't set.
+	captureRunInfo.
+		ACCEPT runDate FROM DATE YYYYMMDD.
+		ACCEPT runTime FROM TIME.
+		ACCEPT runUser FROM ENVIRONMENT "USER".
+		IF runUser = SPACES THEN
+			MOVE "UNKNOWN" TO runUser
+		END-IF.
+
+	openAuditFile.
+		IF startIndex > 1 THEN
+			OPEN EXTEND audFile
+		ELSE
+			OPEN OUTPUT audFile
+			PERFORM writeAuditHeader
+		END-IF.
+
+	writeAuditHeader.
+		MOVE shiftAmount TO shiftDisplay.
+		MOVE SPACES TO audLine.
+		STRING "AUDIT LOG  RUN " DELIMITED BY SIZE
+				runDate DELIMITED BY SIZE
+				" " DELIMITED BY SIZE
+				runTime DELIMITED BY SIZE
+				"  USER: " DELIMITED BY SIZE
+				runUser DELIMITED BY SIZE
+				"  SHIFT: " DELIMITED BY SIZE
+				shiftDisplay DELIMITED BY SIZE
+			INTO audLine.
+		WRITE audLine.
+		MOVE SPACES TO audLine.
+		STRING "SEQ  ORIGINAL                        RESULT" DELIMITED BY SIZE
+			INTO audLine.
+		WRITE audLine.
+
+	openExceptionFile.
+		IF startIndex > 1 THEN
+			OPEN EXTEND excFile
+		ELSE
+			OPEN OUTPUT excFile
+			MOVE SPACES TO excLine
+			STRING "EXCEPTION REPORT" DELIMITED BY SIZE
+				INTO excLine
+			WRITE excLine
+			MOVE SPACES TO excLine
+			STRING "SEQ  ORIGINAL                        REASON" DELIMITED BY SIZE
+				INTO excLine
+			WRITE excLine
+		END-IF.
+
 	iForLoop.
-		MOVE Function UPPER-CASE(testStr(I)) TO tempStr.
+		MOVE testStr(I) TO tempStr.
 		DISPLAY "Original String: " tempStr.
-		
-		CALL "ENCRYPT" USING tempStr, shiftAmount, encryptedStr.
-		DISPLAY "Encrypted String: "  encryptedStr.
-		
-		CALL "DECRYPT" USING encryptedStr, shiftAmount, decryptedStr.
-		DISPLAY "Decrypted String: " decryptedStr.
-		
-		DISPLAY "Solve:".
-		CALL "SOLVE" USING encryptedStr, maxShiftAmount, solvedStr.
-		DISPLAY "".
-		*>MOVE Function solve(encryptedTempStr, maxShiftAmount) TO decryptedTempStr.
+
+		PERFORM validateRecord.
+		IF validFlag = "Y" THEN
+			CALL "ENCRYPT" USING tempStr, shiftAmount, encryptedStr
+			DISPLAY "Encrypted String: "  encryptedStr
+
+			CALL "DECRYPT" USING encryptedStr, shiftAmount, decryptedStr
+			DISPLAY "Decrypted String: " decryptedStr
+
+			DISPLAY "Solve:"
+			CALL "SOLVE" USING encryptedStr, maxShiftAmount, solveStepAmount, solvedStr
+			DISPLAY ""
+		ELSE
+			MOVE SPACES TO encryptedStr
+			MOVE SPACES TO decryptedStr
+			MOVE SPACES TO solvedStr
+			DISPLAY "IDEONE: record " I " failed validation - " excReason
+			PERFORM writeExceptionDetail
+		END-IF.
+		PERFORM writeReportDetail.
+		PERFORM writeAuditDetail.
+		PERFORM writeCheckpoint.
+
+	validateRecord.
+		MOVE "Y" TO validFlag.
+		MOVE SPACES TO excReason.
+		MOVE I TO recIdx.
+		IF badLen(recIdx) = "Y" THEN
+			MOVE "N" TO validFlag
+			STRING "INPUT EXCEEDS 30 CHARACTERS" DELIMITED BY SIZE INTO excReason
+		END-IF.
+		IF tempStr = SPACES THEN
+			MOVE "N" TO validFlag
+			STRING "BLANK INPUT" DELIMITED BY SIZE INTO excReason
+		END-IF.
+		IF validFlag = "Y" THEN
+			PERFORM charCheckForLoop VARYING V FROM 1 BY 1 UNTIL V > 30
+		END-IF.
+
+	charCheckForLoop.
+		MOVE tempStr(V:1) TO excChar.
+		*> Accepted ranges: A-Z, a-z, 0-9, and space.
+		IF excChar NOT = SPACE AND
+				NOT (Function ORD(excChar) >= 66 AND Function ORD(excChar) <= 91) AND
+				NOT (Function ORD(excChar) >= 98 AND Function ORD(excChar) <= 123) AND
+				NOT (Function ORD(excChar) >= 49 AND Function ORD(excChar) <= 58) THEN
+			MOVE "N" TO validFlag
+			STRING "UNSUPPORTED CHARACTER AT POSITION " DELIMITED BY SIZE
+					V DELIMITED BY SIZE
+				INTO excReason
+		END-IF.
+
+	writeExceptionDetail.
+		ADD 1 TO excCount.
+		MOVE I TO reportSeq.
+		MOVE SPACES TO excLine.
+		STRING reportSeq DELIMITED BY SIZE
+				"  " DELIMITED BY SIZE
+				tempStr DELIMITED BY SIZE
+				"  " DELIMITED BY SIZE
+				excReason DELIMITED BY SIZE
+			INTO excLine.
+		WRITE excLine.
+
+	writeCheckpoint.
+		MOVE I TO rstIndex.
+		MOVE passCount TO rstPassCount.
+		MOVE failCount TO rstFailCount.
+		MOVE skipCount TO rstSkipCount.
+		MOVE excCount TO rstExcCount.
+		WRITE rstLine.
+
+	writeAuditDetail.
+		IF validFlag = "N" THEN
+			MOVE "SKIP" TO auditResult
+			ADD 1 TO skipCount
+		ELSE
+			IF decryptedStr = tempStr THEN
+				MOVE "PASS" TO auditResult
+				ADD 1 TO passCount
+			ELSE
+				MOVE "FAIL" TO auditResult
+				ADD 1 TO failCount
+			END-IF
+		END-IF.
+		MOVE I TO reportSeq.
+		MOVE SPACES TO audLine.
+		STRING reportSeq DELIMITED BY SIZE
+				"  " DELIMITED BY SIZE
+				tempStr DELIMITED BY SIZE
+				"  " DELIMITED BY SIZE
+				auditResult DELIMITED BY SIZE
+			INTO audLine.
+		WRITE audLine.
+
+	writeReportDetail.
+		MOVE I TO reportSeq.
+		MOVE SPACES TO reportLine.
+		STRING reportSeq DELIMITED BY SIZE
+				"  " DELIMITED BY SIZE
+				tempStr DELIMITED BY SIZE
+				"  " DELIMITED BY SIZE
+				encryptedStr DELIMITED BY SIZE
+				"  " DELIMITED BY SIZE
+				decryptedStr DELIMITED BY SIZE
+				"  " DELIMITED BY SIZE
+				solvedStr DELIMITED BY SIZE
+			INTO reportLine.
+		WRITE reportLine.
+
+	writeReportTrailer.
+		MOVE SPACES TO reportLine.
+		STRING "RECORDS PROCESSED: " DELIMITED BY SIZE
+				recCount DELIMITED BY SIZE
+			INTO reportLine.
+		WRITE reportLine.
+		CLOSE reportFile.
+
+	resetRestartFile.
+		MOVE 0 TO rstIndex.
+		MOVE 0 TO rstPassCount.
+		MOVE 0 TO rstFailCount.
+		MOVE 0 TO rstSkipCount.
+		MOVE 0 TO rstExcCount.
+		WRITE rstLine.
+		CLOSE rstFile.
+
+	writeAuditTrailer.
+		MOVE SPACES TO audLine.
+		STRING "RECORDS PROCESSED: " DELIMITED BY SIZE
+				recCount DELIMITED BY SIZE
+				"  PASS: " DELIMITED BY SIZE
+				passCount DELIMITED BY SIZE
+				"  FAIL: " DELIMITED BY SIZE
+				failCount DELIMITED BY SIZE
+				"  SKIP: " DELIMITED BY SIZE
+				skipCount DELIMITED BY SIZE
+			INTO audLine.
+		WRITE audLine.
+		IF inFileTruncated = "Y" THEN
+			MOVE SPACES TO audLine
+			STRING "WARNING: INFILE EXCEEDED " DELIMITED BY SIZE
+					maxRecCount DELIMITED BY SIZE
+					"-RECORD CAPACITY, EXCESS RECORDS NOT PROCESSED" DELIMITED BY SIZE
+				INTO audLine
+			WRITE audLine
+		END-IF.
+		CLOSE audFile.
+
+	writeExceptionTrailer.
+		MOVE SPACES TO excLine.
+		STRING "EXCEPTIONS: " DELIMITED BY SIZE
+				excCount DELIMITED BY SIZE
+			INTO excLine.
+		WRITE excLine.
+		CLOSE excFile.
 END PROGRAM IDEONE.
 
 *>Encrypt Subprogram
 IDENTIFICATION DIVISION.
 PROGRAM-ID. ENCRYPT.
+
+*> Mod history:
+*>   2021-03-22  RP   Original brute-force-demo version - only special-
+*>                    cases the exact A/Z boundary letters, so a shift
+*>                    magnitude greater than 1 mis-wraps near-boundary
+*>                    letters, and only A-Z is supported.
+*>   2026-08-09  RP   Replace the boundary IF-chain with a general
+*>                    modulo wrap, and extend it to lowercase a-z and
+*>                    digits 0-9, each wrapping within its own range.
+
 DATA DIVISION.
 WORKING-STORAGE SECTION.
 01 letter PIC X(1).
 01 newLetter PIC X(1).
-01 asciiVal PIC 9(2).
-01 newAsciiVal PIC 9(2).
+01 asciiVal PIC 9(3).
+01 newAsciiVal PIC 9(3).
 
 01 E PIC 9(2) VALUE 1.
 01 len PIC 9(3) VALUE 0.
@@ -96,60 +561,63 @@ LINKAGE SECTION.
 01 encryptedStr PIC X(30).
 
 PROCEDURE DIVISION USING tempStr, shiftAmount, encryptedStr.
-	*>MOVE "returned" TO encryptedStr.
-	*>DISPLAY "ENCRYPT".
 	begin.
-		SET shiftAmount TO -1.
 		MOVE Function LENGTH(tempStr) TO len.
-		*>DISPLAY len.
 		PERFORM eForLoop VARYING E FROM 1 BY 1 UNTIL E > len.
-			EXIT PROGRAM.
+		EXIT PROGRAM.
 	eForLoop.
-		MOVE tempStr(E:E) TO letter.
-		*>DISPLAY letter.
+		MOVE tempStr(E:1) TO letter.
 		MOVE Function ORD(letter) TO asciiVal.
-		*>COMPUTE asciiVal = asciiVal - 1.
-		*>DISPLAY asciiVal.
-		
-		*> If character from A to Z
-		IF (asciiVal >= 66) AND (asciiVal <= 91) THEN
-			*>If character is A and shift is negative, wrap around
-			IF (asciiVal = 66) AND (shiftAmount < 0) THEN
-				COMPUTE newAsciiVal = asciiVal + 26 + shiftAmount.
-				MOVE Function CHAR(newAsciiVal) TO newLetter.
-				MOVE newLetter TO encryptedStr(E:E).
-			
-			*>If character is Z and shift is positive, wrap around
-			IF ((asciiVal = 91) AND (shiftAmount > 0)) THEN
-				COMPUTE newAsciiVal = asciiVal - 26 + shiftAmount.
-				MOVE Function CHAR(newAsciiVal) TO newLetter.
-				MOVE newLetter TO encryptedStr(E:E).
-			*>ELSE
-			IF NOT ((asciiVal = 66) AND (shiftAmount < 0)) AND NOT ((asciiVal = 91) AND (shiftAmount > 0)) THEN
-				*>DISPLAY letter.
-				*>DISPLAY asciiVal.
-				COMPUTE newAsciiVal = asciiVal + shiftAmount.
-				*>DISPLAY shiftAmount.
-				*>DISPLAY newAsciiVal.
-				MOVE Function CHAR(newAsciiVal) TO newLetter.
-				MOVE newLetter TO encryptedStr(E:E).
-				*>DISPLAY encryptedStr(E:E).
-			
-		IF NOT ((asciiVal >= 66) AND (asciiVal <= 91)) THEN
-			*>If character is space or other
-			MOVE letter TO encryptedStr(E:E).
-		
+
+		*> Each character class wraps within its own range - upper
+		*> case, lower case, and digits never bleed into one another.
+		EVALUATE TRUE
+			WHEN asciiVal >= 66 AND asciiVal <= 91
+				COMPUTE newAsciiVal =
+					66 + Function MOD(asciiVal - 66 + shiftAmount, 26)
+				MOVE Function CHAR(newAsciiVal) TO newLetter
+				MOVE newLetter TO encryptedStr(E:1)
+			WHEN asciiVal >= 98 AND asciiVal <= 123
+				COMPUTE newAsciiVal =
+					98 + Function MOD(asciiVal - 98 + shiftAmount, 26)
+				MOVE Function CHAR(newAsciiVal) TO newLetter
+				MOVE newLetter TO encryptedStr(E:1)
+			WHEN asciiVal >= 49 AND asciiVal <= 58
+				COMPUTE newAsciiVal =
+					49 + Function MOD(asciiVal - 49 + shiftAmount, 10)
+				MOVE Function CHAR(newAsciiVal) TO newLetter
+				MOVE newLetter TO encryptedStr(E:1)
+			WHEN OTHER
+				*>If character is space or other, pass it through.
+				MOVE letter TO encryptedStr(E:1)
+		END-EVALUATE.
 END PROGRAM ENCRYPT.
 
 *>Decrypt Subprogram
 IDENTIFICATION DIVISION.
 PROGRAM-ID. DECRYPT.
+
+*> Mod history:
+*>   2021-03-22  RP   Original brute-force-demo version - only special-
+*>                    cases the exact A/Z boundary letters, so a shift
+*>                    magnitude greater than 1 mis-wraps near-boundary
+*>                    letters, and only A-Z is supported.
+*>   2026-08-09  RP   Replace the boundary IF-chain with a general
+*>                    modulo wrap, and extend it to lowercase a-z and
+*>                    digits 0-9, each wrapping within its own range.
+*>   2026-08-09  RP   Stop negating shiftAmount in place - it is passed
+*>                    BY REFERENCE from IDEONE, so writing back to it
+*>                    permanently flipped the caller's shift key for
+*>                    every iteration after the first. Negate a local
+*>                    copy instead.
+
 DATA DIVISION.
 WORKING-STORAGE SECTION.
 01 letter PIC X(1).
 01 newLetter PIC X(1).
-01 asciiVal PIC 9(2).
-01 newAsciiVal PIC 9(2).
+01 asciiVal PIC 9(3).
+01 newAsciiVal PIC 9(3).
+01 decryptShift PIC S9(4).
 
 01 D PIC 9(2) VALUE 1.
 01 len PIC 9(3) VALUE 0.
@@ -160,120 +628,203 @@ LINKAGE SECTION.
 01 decryptedStr PIC X(30).
 
 PROCEDURE DIVISION USING encryptedStr, shiftAmount, decryptedStr.
-	*>MOVE "returned" TO encryptedStr.
-	*>DISPLAY "DECRYPT".
 	begin.
 		MOVE Function LENGTH(encryptedStr) TO len.
-		*>DISPLAY len.
-		MULTIPLY shiftAmount BY -1 GIVING shiftAmount.
+		COMPUTE decryptShift = shiftAmount * -1.
 		PERFORM dForLoop VARYING D FROM 1 BY 1 UNTIL D > len.
-			EXIT PROGRAM.
+		EXIT PROGRAM.
 	dForLoop.
-		MOVE encryptedStr(D:D) TO letter.
-		*>DISPLAY letter.
+		MOVE encryptedStr(D:1) TO letter.
 		MOVE Function ORD(letter) TO asciiVal.
-		*>COMPUTE asciiVal = asciiVal - 1.
-		*>DISPLAY asciiVal.
-		*> If character from A to Z
-		
-		*>Make shift amount opposite sign
-		
-		
-		IF (asciiVal) >= 66 AND (asciiVal <= 91) THEN
-			*>If character is A and shift is negative, wrap around
-			IF (asciiVal = 66) AND (shiftAmount < 0) THEN
-				COMPUTE newAsciiVal = asciiVal + 26 + shiftAmount.
-				MOVE Function CHAR(newAsciiVal) TO newLetter.
-				MOVE newLetter TO decryptedStr(D:D).
-			
-			*>If character is Z and shift is positive, wrap around
-			IF (asciiVal = 91) AND (shiftAmount > 0) THEN
-				COMPUTE newAsciiVal = asciiVal - 26 + shiftAmount.
-				MOVE Function CHAR(newAsciiVal) TO newLetter.
-				MOVE newLetter TO decryptedStr(D:D).
-			*>ELSE
-			IF NOT ((asciiVal = 66) AND (shiftAmount < 0)) AND NOT ((asciiVal = 91) AND (shiftAmount > 0)) THEN
-				*>DISPLAY letter.
-				*>DISPLAY asciiVal.
-				COMPUTE newAsciiVal = asciiVal + shiftAmount.
-				*>DISPLAY shiftAmount.
-				*>DISPLAY newAsciiVal.
-				MOVE Function CHAR(newAsciiVal) TO newLetter.
-				MOVE newLetter TO decryptedStr(D:D).
-				*>DISPLAY encryptedStr(D:D).
-			
-		IF NOT ((asciiVal >= 66) AND (asciiVal <= 91)) THEN
-			*>If character is space or other
-			MOVE letter TO decryptedStr(D:D).
-		
+
+		*> Each character class wraps within its own range - upper
+		*> case, lower case, and digits never bleed into one another.
+		EVALUATE TRUE
+			WHEN asciiVal >= 66 AND asciiVal <= 91
+				COMPUTE newAsciiVal =
+					66 + Function MOD(asciiVal - 66 + decryptShift, 26)
+				MOVE Function CHAR(newAsciiVal) TO newLetter
+				MOVE newLetter TO decryptedStr(D:1)
+			WHEN asciiVal >= 98 AND asciiVal <= 123
+				COMPUTE newAsciiVal =
+					98 + Function MOD(asciiVal - 98 + decryptShift, 26)
+				MOVE Function CHAR(newAsciiVal) TO newLetter
+				MOVE newLetter TO decryptedStr(D:1)
+			WHEN asciiVal >= 49 AND asciiVal <= 58
+				COMPUTE newAsciiVal =
+					49 + Function MOD(asciiVal - 49 + decryptShift, 10)
+				MOVE Function CHAR(newAsciiVal) TO newLetter
+				MOVE newLetter TO decryptedStr(D:1)
+			WHEN OTHER
+				*>If character is space or other, pass it through.
+				MOVE letter TO decryptedStr(D:1)
+		END-EVALUATE.
 END PROGRAM DECRYPT.
 
 *>Solve Subprogram
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SOLVE.
+
+*> Mod history:
+*>   2021-03-22  RP   Original brute-force-demo version - DISPLAYs all
+*>                    26 candidates and leaves picking the real one to
+*>                    whoever is reading the console.
+*>   2026-08-09  RP   Honor the caller's brute-force step instead of a
+*>                    hardcoded -1 (see ENCRYPT's history note).
+*>   2026-08-09  RP   Score every candidate against WORDFILE and keep
+*>                    only the best-scoring one, so a batch of solved
+*>                    strings doesn't need a human to read 26 lines
+*>                    apiece and guess which is real English.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT wordFile ASSIGN TO "WORDFILE"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS dictFileStatus.
+
 DATA DIVISION.
+FILE SECTION.
+FD  wordFile.
+01  wordRec PIC X(20).
+
 WORKING-STORAGE SECTION.
 01 letter PIC X(1).
 01 newLetter PIC X(1).
-01 asciiVal PIC 9(2).
-01 newAsciiVal PIC 9(2).
+01 asciiVal PIC 9(3).
+01 newAsciiVal PIC 9(3).
 01 caesarNum PIC 9(2).
-01 shiftAmount PIC S9(4) VALUE -1.
+01 shiftAmount PIC S9(4).
 
 01 J PIC 9(2) VALUE 1.
 01 S PIC 9(2) VALUE 1.
 01 len PIC 9(3) VALUE 0.
 
+*> Dictionary used to score candidates - loaded once and kept for the
+*> life of the run since WORKING-STORAGE survives across CALLs.
+01 dictLoaded PIC X(1) VALUE "N".
+01 dictFileStatus PIC X(2) VALUE "00".
+01 dictCount PIC 9(4) VALUE 0.
+01 dictTable.
+	02 dictEntry OCCURS 1 TO 500 TIMES DEPENDING ON dictCount
+			INDEXED BY DX.
+		03 dictWord PIC X(20) VALUE SPACES.
+
+*> Best candidate seen so far for the string currently being solved.
+01 bestScore PIC 9(3) VALUE 0.
+01 bestShiftNum PIC 9(2) VALUE 0.
+01 bestStr PIC X(30) VALUE SPACES.
+
+01 candidateScore PIC 9(3) VALUE 0.
+01 wordCount PIC 9(2) VALUE 0.
+01 W PIC 9(2) VALUE 1.
+01 matchFound PIC X(1) VALUE "N".
+*> Sized to the worst case for a 30-byte testStr - up to 15 single
+*> character tokens separated by single spaces ("A B C D ... ").
+01 wordTable.
+	02 wordEntry OCCURS 15 TIMES.
+		03 wordText PIC X(30) VALUE SPACES.
+
 LINKAGE SECTION.
 01 encryptedStr PIC X(30).
 01 maxShiftAmount PIC 9(2).
+01 solveStepAmount PIC S9(4).
 01 solvedStr PIC X(30).
 
-PROCEDURE DIVISION USING encryptedStr, maxShiftAmount, solvedStr.
+PROCEDURE DIVISION USING encryptedStr, maxShiftAmount, solveStepAmount, solvedStr.
 	*>MOVE "returned" TO solvedStr.
 	*>DISPLAY "SOLVE".
 	begin.
+		PERFORM loadDictionary.
 		MOVE Function LENGTH(solvedStr) TO len.
-		SET shiftAmount TO -1.
+		SET shiftAmount TO solveStepAmount.
 		MOVE encryptedStr TO solvedStr.
-		DISPLAY "Caesar 26: " solvedStr.
+		MOVE 0 TO bestScore.
+		MOVE 0 TO bestShiftNum.
+		MOVE maxShiftAmount TO caesarNum.
+		MOVE solvedStr TO bestStr.
+		PERFORM scoreCandidate.
 		PERFORM jForLoop VARYING J FROM 1 BY 1 UNTIL J > maxShiftAmount.
-			EXIT PROGRAM.
-	
+		MOVE bestStr TO solvedStr.
+		DISPLAY "Best Caesar " bestShiftNum ": " bestStr.
+		EXIT PROGRAM.
+
+	loadDictionary.
+		IF dictLoaded = "N" THEN
+			OPEN INPUT wordFile
+			IF dictFileStatus = "00" THEN
+				PERFORM dictForLoop
+					UNTIL dictFileStatus NOT = "00" OR dictCount = 500
+				CLOSE wordFile
+			ELSE
+				DISPLAY "SOLVE: no WORDFILE dictionary found, cannot score candidates"
+			END-IF
+			MOVE "Y" TO dictLoaded
+		END-IF.
+
+	dictForLoop.
+		ADD 1 TO dictCount.
+		READ wordFile INTO dictWord(dictCount)
+			AT END
+				SUBTRACT 1 FROM dictCount
+				MOVE "10" TO dictFileStatus.
+
 	jForLoop.
 		PERFORM sForLoop VARYING S FROM 1 BY 1 UNTIL S > len.
 		COMPUTE caesarNum = maxShiftAmount - j.
-		DISPLAY "Caesar " caesarNum ": " solvedStr.
-		
+		PERFORM scoreCandidate.
+
+	scoreCandidate.
+		MOVE 0 TO wordCount.
+		MOVE SPACES TO wordTable.
+		UNSTRING solvedStr DELIMITED BY ALL SPACE INTO
+				wordText(1) wordText(2) wordText(3) wordText(4)
+				wordText(5) wordText(6) wordText(7) wordText(8)
+				wordText(9) wordText(10) wordText(11) wordText(12)
+				wordText(13) wordText(14) wordText(15)
+			TALLYING IN wordCount.
+		MOVE 0 TO candidateScore.
+		PERFORM wForLoop VARYING W FROM 1 BY 1 UNTIL W > wordCount.
+		IF candidateScore > bestScore THEN
+			MOVE candidateScore TO bestScore
+			MOVE caesarNum TO bestShiftNum
+			MOVE solvedStr TO bestStr.
+
+	wForLoop.
+		MOVE "N" TO matchFound.
+		PERFORM lookupForLoop VARYING DX FROM 1 BY 1
+			UNTIL DX > dictCount OR matchFound = "Y".
+		IF matchFound = "Y" THEN
+			ADD 1 TO candidateScore.
+
+	lookupForLoop.
+		IF Function UPPER-CASE(wordText(W)) = Function UPPER-CASE(dictWord(DX)) THEN
+			MOVE "Y" TO matchFound.
+
 	sForLoop.
-		MOVE solvedStr(S:S) TO letter.
-		*>DISPLAY letter.
+		MOVE solvedStr(S:1) TO letter.
 		MOVE Function ORD(letter) TO asciiVal.
-		*>COMPUTE asciiVal = asciiVal - 1.
-		*>DISPLAY asciiVal.
-		*> If character from A to Z
-		IF (asciiVal >= 66) AND (asciiVal <= 91) THEN
-			*>If character is A and shift is negative, wrap around
-			IF (asciiVal = 66) AND (shiftAmount < 0) THEN
-				COMPUTE newAsciiVal = asciiVal + 26 + shiftAmount.
-				MOVE Function CHAR(newAsciiVal) TO newLetter.
-				MOVE newLetter TO solvedStr(S:S).
-			*>If character is Z and shift is positive, wrap around
-			IF (asciiVal = 91) AND (shiftAmount > 0) THEN
-				COMPUTE newAsciiVal = asciiVal - 26 + shiftAmount.
-				MOVE Function CHAR(newAsciiVal) TO newLetter.
-				MOVE newLetter TO solvedStr(S:S).
-			*>ELSE
-			IF NOT ((asciiVal = 66) AND (shiftAmount < 0)) AND NOT ((asciiVal = 91) AND (shiftAmount > 0)) THEN
-				*>DISPLAY letter.
-				*>DISPLAY asciiVal.
-				COMPUTE newAsciiVal = asciiVal + shiftAmount.
-				*>DISPLAY shiftAmount.
-				*>DISPLAY newAsciiVal.
-				MOVE Function CHAR(newAsciiVal) TO newLetter.
-				MOVE newLetter TO solvedStr(S:S).
-		IF NOT ((asciiVal >= 66) AND (asciiVal <= 91)) THEN
-			*>If character is space or other
-			MOVE letter TO solvedStr(S:S).
-		
+
+		*> Each character class wraps within its own range - upper
+		*> case, lower case, and digits never bleed into one another.
+		EVALUATE TRUE
+			WHEN asciiVal >= 66 AND asciiVal <= 91
+				COMPUTE newAsciiVal =
+					66 + Function MOD(asciiVal - 66 + shiftAmount, 26)
+				MOVE Function CHAR(newAsciiVal) TO newLetter
+				MOVE newLetter TO solvedStr(S:1)
+			WHEN asciiVal >= 98 AND asciiVal <= 123
+				COMPUTE newAsciiVal =
+					98 + Function MOD(asciiVal - 98 + shiftAmount, 26)
+				MOVE Function CHAR(newAsciiVal) TO newLetter
+				MOVE newLetter TO solvedStr(S:1)
+			WHEN asciiVal >= 49 AND asciiVal <= 58
+				COMPUTE newAsciiVal =
+					49 + Function MOD(asciiVal - 49 + shiftAmount, 10)
+				MOVE Function CHAR(newAsciiVal) TO newLetter
+				MOVE newLetter TO solvedStr(S:1)
+			WHEN OTHER
+				*>If character is space or other, pass it through.
+				MOVE letter TO solvedStr(S:1)
+		END-EVALUATE.
 END PROGRAM SOLVE.
