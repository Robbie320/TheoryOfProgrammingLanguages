@@ -0,0 +1,81 @@
+//IDEONEJ  JOB (CAESAR),'NIGHTLY CAESAR CIPHER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP010
+//*
+//*  NIGHTLY CAESAR CIPHER BATCH STREAM
+//*
+//*  Runs IDEONE against the day's INFILE/CTLFILE under the day's
+//*  shift key, then prints the report and audit log IDEONE writes
+//*  as part of that same run, and prints anything IDEONE rejected
+//*  to the exception report so operations can see it on the job
+//*  log without having to browse the dataset by hand.
+//*
+//*  IDEONE checkpoints its own progress to RSTFILE as it runs, so
+//*  a rerun after an abend can simply RESTART=STEP010 - the program
+//*  picks up after the last completed record on its own and there
+//*  is nothing for this job stream to do differently on a restart.
+//*
+//*  STEP020/STEP030/STEP040 are skipped (COND) when STEP010 does
+//*  not complete cleanly, since there is nothing useful to print
+//*  out of a run that abended partway through.
+//*
+//JOBLIB   DD DSN=PROD.CAESAR.LOADLIB,DISP=SHR
+//*
+//STEP010  EXEC PGM=IDEONE
+//*
+//*  IDEONE's audit log records who ran the job by reading the USER
+//*  environment variable - the runtime does not populate that from
+//*  RACF automatically, so a STDENV DD supplying it is required here
+//*  or the audit log will show UNKNOWN on every night's run.
+//*  &SYSUID resolves to the submitting userid at job-card time.
+//*
+//STDENV   DD *
+USER=&SYSUID
+/*
+//*
+//*  Same logical file names IDEONE's SELECT/ASSIGN clauses use -
+//*  the runtime resolves each ASSIGN TO literal against its DD
+//*  name.
+//*
+//INFILE   DD DSN=PROD.CAESAR.INFILE,DISP=SHR
+//CTLFILE  DD DSN=PROD.CAESAR.CTLFILE,DISP=SHR
+//WORDFILE DD DSN=PROD.CAESAR.WORDFILE,DISP=SHR
+//RPTFILE  DD DSN=PROD.CAESAR.RPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//AUDFILE  DD DSN=PROD.CAESAR.AUDFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//EXCFILE  DD DSN=PROD.CAESAR.EXCFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//RSTFILE  DD DSN=PROD.CAESAR.RSTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//*  Print the day's cipher report - skipped if STEP010 abended.
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.CAESAR.RPTFILE,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//*  Print the day's audit log - skipped if STEP010 abended.
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.CAESAR.AUDFILE,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//*  Print today's exception report - skipped if STEP010 abended.
+//*  Operations checks this listing for any "EXCEPTIONS: 000" line
+//*  other than zero before calling the run clean.
+//*
+//STEP040  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.CAESAR.EXCFILE,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//
